@@ -0,0 +1,86 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUNLOG ASSIGN TO RUNLOG
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD RUNLOG.
+    01 LOG-LINE PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 WS-IDX PIC 9(1).
+01 WS-CMD PIC X(80).
+01 WS-STEP-RC PIC S9(9).
+01 WS-START-TS PIC X(21).
+01 WS-END-TS PIC X(21).
+
+01 WS-STEP-TABLE.
+    05 WS-STEP OCCURS 3 TIMES.
+        10 WS-STEP-NAME PIC X(8).
+        10 WS-STEP-SOURCE PIC X(30).
+        10 WS-STEP-TARGET PIC X(30).
+        10 WS-STEP-PROGRAM PIC X(30).
+
+01 LOG-DETAIL.
+    05 LOG-STEP-NAME PIC X(8).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 LOG-START PIC X(21).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 LOG-END PIC X(21).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 LOG-RC-LABEL PIC X(3).
+    05 LOG-RC PIC ---9.
+    05 FILLER PIC X(30) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    MOVE 'DAY1' TO WS-STEP-NAME(1)
+    MOVE 'DAY1_INPUT.TXT' TO WS-STEP-SOURCE(1)
+    MOVE 'DAY1DATA' TO WS-STEP-TARGET(1)
+    MOVE './day1' TO WS-STEP-PROGRAM(1)
+
+    MOVE 'DAY4' TO WS-STEP-NAME(2)
+    MOVE 'DAY4_INPUT.TXT' TO WS-STEP-SOURCE(2)
+    MOVE 'DAY4DATA' TO WS-STEP-TARGET(2)
+    MOVE './day4' TO WS-STEP-PROGRAM(2)
+
+    MOVE 'DAY6' TO WS-STEP-NAME(3)
+    MOVE 'DAY6_INPUT.TXT' TO WS-STEP-SOURCE(3)
+    MOVE 'DAY6DATA' TO WS-STEP-TARGET(3)
+    MOVE './day6' TO WS-STEP-PROGRAM(3)
+
+    OPEN OUTPUT RUNLOG.
+    MOVE 'NIGHTLY BATCH RUN LOG' TO LOG-LINE
+    WRITE LOG-LINE.
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+        MOVE FUNCTION CURRENT-DATE TO WS-START-TS
+
+        MOVE SPACES TO WS-CMD
+        STRING 'cp ' DELIMITED BY SIZE
+            WS-STEP-SOURCE(WS-IDX) DELIMITED BY SPACE
+            ' ' DELIMITED BY SIZE
+            WS-STEP-TARGET(WS-IDX) DELIMITED BY SPACE
+            INTO WS-CMD
+        CALL 'SYSTEM' USING WS-CMD
+
+        CALL 'SYSTEM' USING WS-STEP-PROGRAM(WS-IDX)
+        COMPUTE WS-STEP-RC = RETURN-CODE / 256
+
+        MOVE FUNCTION CURRENT-DATE TO WS-END-TS
+
+        MOVE WS-STEP-NAME(WS-IDX) TO LOG-STEP-NAME
+        MOVE WS-START-TS TO LOG-START
+        MOVE WS-END-TS TO LOG-END
+        MOVE 'RC=' TO LOG-RC-LABEL
+        MOVE WS-STEP-RC TO LOG-RC
+        WRITE LOG-LINE FROM LOG-DETAIL
+    END-PERFORM.
+
+    CLOSE RUNLOG.
+    STOP RUN.
