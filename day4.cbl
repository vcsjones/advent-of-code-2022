@@ -7,44 +7,258 @@ FILE-CONTROL.
     SELECT DAY4DATA ASSIGN TO INPUT
     ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT DAY4RPT ASSIGN TO DAY4RPT
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DAY4PARM ASSIGN TO DAY4PARM
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-PARM-STATUS.
+
+    SELECT DAY4MSTR ASSIGN TO DAY4MSTR
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS MSTR-SECTION-ID
+    FILE STATUS IS WS-MSTR-STATUS.
+
+    SELECT DAY4MEXC ASSIGN TO DAY4MEXC
+    ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD DAY4DATA.
     01 PAIRS PIC X(20).
 
+FD DAY4RPT.
+    01 RPT-LINE PIC X(60).
+
+FD DAY4PARM.
+    01 PARM-REC PIC X(3).
+
+FD DAY4MSTR.
+    01 MSTR-REC.
+        05 MSTR-SECTION-ID PIC 9(3).
+        05 MSTR-STATUS-FLAG PIC X(1).
+
+FD DAY4MEXC.
+    01 MEXC-REC.
+        05 MEXC-PAIR PIC X(20).
+        05 MEXC-SECTION-ID PIC 9(3).
+
 WORKING-STORAGE SECTION.
 77 WS-EOF PIC A(1).
-01 WS-SECTION-PAIR1-1 PIC 9(2).
-01 WS-SECTION-PAIR1-2 PIC 9(2).
-01 WS-SECTION-PAIR2-1 PIC 9(2).
-01 WS-SECTION-PAIR2-2 PIC 9(2).
-01 WS-PART1 PIC 9(4).
-01 WS-PART2 PIC 9(4).
+01 WS-SECTION-PAIR1-1 PIC 9(3).
+01 WS-SECTION-PAIR1-2 PIC 9(3).
+01 WS-SECTION-PAIR2-1 PIC 9(3).
+01 WS-SECTION-PAIR2-2 PIC 9(3).
+01 WS-PART1 PIC 9(4) VALUE ZERO.
+01 WS-PART2 PIC 9(4) VALUE ZERO.
 01 WS-PAIRS PIC X(20).
+77 WS-REC-COUNT PIC 9(8) VALUE ZERO.
+77 WS-EXPECTED-COUNT PIC 9(8) VALUE ZERO.
+77 WS-CONTROL-OK PIC A(1) VALUE 'Y'.
+77 WS-TRAILER-SEEN PIC A(1) VALUE 'N'.
+01 WS-CLASSIFICATION PIC X(17).
+01 WS-PARM-STATUS PIC X(2).
+01 WS-NEAR-MISS-GAP PIC 9(3) VALUE 5.
+77 WS-GAP PIC S9(4).
+77 WS-NEAR-MISS-COUNT PIC 9(8) VALUE ZERO.
+77 WS-MSTR-STATUS PIC X(2).
+77 WS-MSTR-AVAILABLE PIC A(1) VALUE 'N'.
+77 WS-CHECK-SECTION PIC 9(3).
+77 WS-SECTION-BAD PIC A(1).
+77 WS-MSTR-EXC-COUNT PIC 9(8) VALUE ZERO.
+77 WS-PAIR-HAS-MEXC PIC A(1) VALUE 'N'.
+
+01 RPT-SUMMARY-4.
+    05 FILLER PIC X(19) VALUE 'MASTER EXCEPTIONS: '.
+    05 RPT-SUM-MSTR-EXC PIC ZZZZZZZ9.
+    05 FILLER PIC X(33) VALUE SPACES.
+
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 WS-RUN-DATE PIC X(8).
+01 WS-RUN-TIME PIC X(6).
+
+01 RPT-HEADING-1 PIC X(60) VALUE 'CAMP CLEANUP OVERLAP AUDIT'.
+01 RPT-HEADING-2 PIC X(60) VALUE 'PAIR                 CLASSIFICATION'.
+01 RPT-BANNER.
+    05 FILLER PIC X(5) VALUE 'RUN: '.
+    05 RPT-BANNER-DATE PIC X(8).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 RPT-BANNER-TIME PIC X(6).
+    05 FILLER PIC X(18) VALUE '  PAIRS PROCESSED='.
+    05 RPT-BANNER-COUNT PIC 9(8).
+    05 FILLER PIC X(14) VALUE SPACES.
+01 RPT-DETAIL.
+    05 RPT-PAIR PIC X(20).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 RPT-CLASS PIC X(17).
+    05 FILLER PIC X(22) VALUE SPACES.
+01 RPT-SUMMARY-1.
+    05 FILLER PIC X(9) VALUE 'PART 1: '.
+    05 RPT-SUM-PART1 PIC ZZZ9.
+    05 FILLER PIC X(47) VALUE SPACES.
+01 RPT-SUMMARY-2.
+    05 FILLER PIC X(9) VALUE 'PART 2: '.
+    05 RPT-SUM-PART2 PIC ZZZ9.
+    05 FILLER PIC X(47) VALUE SPACES.
+01 RPT-SUMMARY-3.
+    05 FILLER PIC X(14) VALUE 'NEAR MISSES: '.
+    05 RPT-SUM-NEAR-MISS PIC ZZZZZZZ9.
+    05 FILLER PIC X(38) VALUE SPACES.
 
 PROCEDURE DIVISION.
 MAIN-PARA.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+    MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-TIME
+    DISPLAY 'RUN: ' WS-RUN-DATE ' ' WS-RUN-TIME
+
+    OPEN INPUT DAY4PARM.
+    IF (WS-PARM-STATUS = '00')
+        READ DAY4PARM
+            AT END CONTINUE
+            NOT AT END
+                IF (FUNCTION TEST-NUMVAL(PARM-REC) = 0)
+                    COMPUTE WS-NEAR-MISS-GAP = FUNCTION NUMVAL(PARM-REC)
+                END-IF
+        END-READ
+        CLOSE DAY4PARM
+    END-IF.
+
+    OPEN INPUT DAY4MSTR.
+    IF (WS-MSTR-STATUS = '00')
+        MOVE 'Y' TO WS-MSTR-AVAILABLE
+    ELSE
+        DISPLAY 'DAY4MSTR SECTION MASTER NOT AVAILABLE - SKIPPING RANGE VALIDATION'
+    END-IF.
+
     OPEN INPUT DAY4DATA.
+    OPEN OUTPUT DAY4RPT.
+    OPEN OUTPUT DAY4MEXC.
+        WRITE RPT-LINE FROM RPT-HEADING-1.
+        WRITE RPT-LINE FROM RPT-HEADING-2.
+
         PERFORM UNTIL WS-EOF='Y'
             READ DAY4DATA INTO WS-PAIRS
                 AT END MOVE 'Y' TO WS-EOF
                 NOT AT END
+                IF (WS-PAIRS(1:3) = 'TRL')
+                    MOVE 'Y' TO WS-TRAILER-SEEN
+                    MOVE WS-PAIRS(4:8) TO WS-EXPECTED-COUNT
+                    IF (WS-EXPECTED-COUNT NOT = WS-REC-COUNT)
+                        MOVE 'N' TO WS-CONTROL-OK
+                    END-IF
+                ELSE
+                    ADD 1 TO WS-REC-COUNT
 
-                UNSTRING WS-PAIRS DELIMITED BY ',' OR '-' INTO WS-SECTION-PAIR1-1 WS-SECTION-PAIR1-2 WS-SECTION-PAIR2-1 WS-SECTION-PAIR2-2
+                    UNSTRING WS-PAIRS DELIMITED BY ',' OR '-' INTO WS-SECTION-PAIR1-1 WS-SECTION-PAIR1-2 WS-SECTION-PAIR2-1 WS-SECTION-PAIR2-2
 
-                IF (WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-2 >= WS-SECTION-PAIR2-2)
-                OR (WS-SECTION-PAIR2-1 <= WS-SECTION-PAIR1-1 AND WS-SECTION-PAIR2-2 >= WS-SECTION-PAIR1-2)
-                    ADD 1 TO WS-PART1
-                END-IF
+                    MOVE 'N' TO WS-PAIR-HAS-MEXC
+                    IF (WS-MSTR-AVAILABLE = 'Y')
+                        MOVE WS-SECTION-PAIR1-1 TO WS-CHECK-SECTION
+                        PERFORM VALIDATE-SECTION-PARA
+                        MOVE WS-SECTION-PAIR1-2 TO WS-CHECK-SECTION
+                        PERFORM VALIDATE-SECTION-PARA
+                        MOVE WS-SECTION-PAIR2-1 TO WS-CHECK-SECTION
+                        PERFORM VALIDATE-SECTION-PARA
+                        MOVE WS-SECTION-PAIR2-2 TO WS-CHECK-SECTION
+                        PERFORM VALIDATE-SECTION-PARA
+                    END-IF
+
+                    IF (WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-2 >= WS-SECTION-PAIR2-2)
+                    OR (WS-SECTION-PAIR2-1 <= WS-SECTION-PAIR1-1 AND WS-SECTION-PAIR2-2 >= WS-SECTION-PAIR1-2)
+                        IF (WS-PAIR-HAS-MEXC = 'N')
+                            ADD 1 TO WS-PART1
+                        END-IF
+                        MOVE 'FULL CONTAINMENT' TO WS-CLASSIFICATION
+                    ELSE
+                        IF (WS-SECTION-PAIR1-1 >= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-2)
+                        OR (WS-SECTION-PAIR1-2 >= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-2)
+                            MOVE 'PARTIAL OVERLAP' TO WS-CLASSIFICATION
+                        ELSE
+                            MOVE 'NO OVERLAP' TO WS-CLASSIFICATION
+                            IF (WS-SECTION-PAIR1-2 < WS-SECTION-PAIR2-1)
+                                COMPUTE WS-GAP = WS-SECTION-PAIR2-1 - WS-SECTION-PAIR1-2 - 1
+                            ELSE
+                                COMPUTE WS-GAP = WS-SECTION-PAIR1-1 - WS-SECTION-PAIR2-2 - 1
+                            END-IF
+                            IF (WS-GAP <= WS-NEAR-MISS-GAP)
+                                MOVE 'NEAR MISS' TO WS-CLASSIFICATION
+                                ADD 1 TO WS-NEAR-MISS-COUNT
+                            END-IF
+                        END-IF
+                    END-IF
 
-                IF (WS-SECTION-PAIR1-1 >= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-2)
-                OR (WS-SECTION-PAIR1-2 >= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-2)
-                    ADD 1 TO WS-PART2
+                    IF (WS-SECTION-PAIR1-1 >= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-2)
+                    OR (WS-SECTION-PAIR1-2 >= WS-SECTION-PAIR2-1 AND WS-SECTION-PAIR1-1 <= WS-SECTION-PAIR2-2)
+                        IF (WS-PAIR-HAS-MEXC = 'N')
+                            ADD 1 TO WS-PART2
+                        END-IF
+                    END-IF
+
+                    MOVE WS-PAIRS TO RPT-PAIR
+                    MOVE WS-CLASSIFICATION TO RPT-CLASS
+                    WRITE RPT-LINE FROM RPT-DETAIL
                 END-IF
             END-READ
         END-PERFORM.
     CLOSE DAY4DATA.
+    IF (WS-MSTR-AVAILABLE = 'Y')
+        CLOSE DAY4MSTR
+    END-IF.
+    CLOSE DAY4MEXC.
+
+    IF (WS-TRAILER-SEEN = 'N')
+        MOVE 'N' TO WS-CONTROL-OK
+    END-IF.
+
+    IF (WS-CONTROL-OK = 'N')
+        IF (WS-TRAILER-SEEN = 'N')
+            DISPLAY 'CONTROL TOTAL MISMATCH - NO TRAILER RECORD FOUND - PROCESSED ' WS-REC-COUNT ' RECORDS'
+        ELSE
+            DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED ' WS-EXPECTED-COUNT ' RECORDS BUT PROCESSED ' WS-REC-COUNT
+        END-IF
+        DISPLAY 'PART 1 AND PART 2 TOTALS MAY BE UNRELIABLE - EXTRACT LIKELY TRUNCATED'
+        WRITE RPT-LINE FROM SPACES
+        MOVE 'CONTROL TOTAL MISMATCH - EXTRACT LIKELY TRUNCATED' TO RPT-LINE
+        WRITE RPT-LINE
+    END-IF
+
+    MOVE WS-PART1 TO RPT-SUM-PART1
+    MOVE WS-PART2 TO RPT-SUM-PART2
+    MOVE WS-NEAR-MISS-COUNT TO RPT-SUM-NEAR-MISS
+    MOVE WS-RUN-DATE TO RPT-BANNER-DATE
+    MOVE WS-RUN-TIME TO RPT-BANNER-TIME
+    MOVE WS-REC-COUNT TO RPT-BANNER-COUNT
+    WRITE RPT-LINE FROM SPACES
+    WRITE RPT-LINE FROM RPT-BANNER
+    WRITE RPT-LINE FROM RPT-SUMMARY-1
+    WRITE RPT-LINE FROM RPT-SUMMARY-2
+    WRITE RPT-LINE FROM RPT-SUMMARY-3
+    IF (WS-MSTR-AVAILABLE = 'Y')
+        MOVE WS-MSTR-EXC-COUNT TO RPT-SUM-MSTR-EXC
+        WRITE RPT-LINE FROM RPT-SUMMARY-4
+    END-IF
+    CLOSE DAY4RPT.
+
+    DISPLAY 'RUN: ' WS-RUN-DATE ' ' WS-RUN-TIME ' PAIRS PROCESSED=' WS-REC-COUNT
 
-    DISPLAY 'PART 1: ' WS-PART1
-    DISPLAY 'PART 2: ' WS-PART2
     STOP RUN.
+
+VALIDATE-SECTION-PARA.
+    MOVE 'N' TO WS-SECTION-BAD
+    MOVE WS-CHECK-SECTION TO MSTR-SECTION-ID
+    READ DAY4MSTR
+        INVALID KEY MOVE 'Y' TO WS-SECTION-BAD
+        NOT INVALID KEY
+            IF (MSTR-STATUS-FLAG = 'R')
+                MOVE 'Y' TO WS-SECTION-BAD
+            END-IF
+    END-READ.
+    IF (WS-SECTION-BAD = 'Y')
+        MOVE 'Y' TO WS-PAIR-HAS-MEXC
+        ADD 1 TO WS-MSTR-EXC-COUNT
+        MOVE WS-PAIRS TO MEXC-PAIR
+        MOVE WS-CHECK-SECTION TO MEXC-SECTION-ID
+        WRITE MEXC-REC
+    END-IF.
