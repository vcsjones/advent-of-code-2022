@@ -7,47 +7,108 @@ FILE-CONTROL.
     SELECT DAY6DATA ASSIGN TO INPUT
     ORGANIZATION IS SEQUENTIAL.
 
+    SELECT DAY6PARM ASSIGN TO DAY6PARM
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-PARM-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD DAY6DATA.
 01 MSG PIC X(4096).
 
+FD DAY6PARM.
+01 PARM-REC PIC X(9).
+
 WORKING-STORAGE SECTION.
 77 WS-EOF PIC A(1).
-01 WS-BLOCK PIC X(14).
 01 WS-PART-LEN PIC 9(9).
 01 WS-POS PIC 9(9).
 01 WS-POS-RESULT PIC 9(9).
 01 WS-TALLY PIC 9(9).
 01 WS-TALLY-POS PIC 9(9).
+01 WS-CHAR-POS PIC 9(9).
+01 WS-PARM-STATUS PIC X(2).
+01 WS-FULL-MSG PIC X(65536) VALUE SPACES.
+01 WS-TOTAL-LEN PIC 9(9) VALUE ZERO.
+01 WS-SEG-COUNT PIC 9(4) VALUE ZERO.
+01 WS-SEG-START PIC 9(9).
+01 WS-MARKER-TABLE.
+    05 WS-MARKER-LEN PIC 9(9) OCCURS 20 TIMES.
+01 WS-MARKER-COUNT PIC 9(4) VALUE ZERO.
+01 WS-IDX PIC 9(4).
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 WS-RUN-DATE PIC X(8).
+01 WS-RUN-TIME PIC X(6).
 
 PROCEDURE DIVISION.
 MAIN-PARA.
-    OPEN INPUT DAY6DATA.
-        READ DAY6DATA.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+    MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-TIME
 
-        MOVE 4 TO WS-PART-LEN
-        PERFORM DISTINCT-PARA
-        DISPLAY WS-POS-RESULT
+    OPEN INPUT DAY6PARM.
+    IF (WS-PARM-STATUS = '00')
+        PERFORM UNTIL WS-EOF = 'Y' OR WS-MARKER-COUNT >= 20
+            READ DAY6PARM
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    IF (FUNCTION TEST-NUMVAL(PARM-REC) = 0
+                            AND FUNCTION NUMVAL(PARM-REC) > 0)
+                        COMPUTE WS-PART-LEN = FUNCTION NUMVAL(PARM-REC)
+                        ADD 1 TO WS-MARKER-COUNT
+                        MOVE WS-PART-LEN TO WS-MARKER-LEN(WS-MARKER-COUNT)
+                    ELSE
+                        DISPLAY 'WARNING: DAY6PARM ENTRY "' PARM-REC
+                            '" IS NOT A VALID MARKER LENGTH - SKIPPED'
+                    END-IF
+            END-READ
+        END-PERFORM
+        MOVE 'N' TO WS-EOF
+        CLOSE DAY6PARM
+    ELSE
+        MOVE 4 TO WS-MARKER-LEN(1)
+        MOVE 14 TO WS-MARKER-LEN(2)
+        MOVE 2 TO WS-MARKER-COUNT
+    END-IF.
 
-        MOVE 14 TO WS-PART-LEN
-        PERFORM DISTINCT-PARA
-        DISPLAY WS-POS-RESULT
+    OPEN INPUT DAY6DATA.
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ DAY6DATA
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-SEG-COUNT
+                    COMPUTE WS-SEG-START = (WS-SEG-COUNT - 1) * LENGTH OF MSG + 1
+                    IF (WS-SEG-START + LENGTH OF MSG - 1 <= LENGTH OF WS-FULL-MSG)
+                        MOVE MSG TO WS-FULL-MSG(WS-SEG-START:LENGTH OF MSG)
+                        COMPUTE WS-TOTAL-LEN = WS-SEG-START + LENGTH OF MSG - 1
+                    ELSE
+                        DISPLAY 'WARNING: SEGMENT ' WS-SEG-COUNT ' DROPPED - EXCEEDS WS-FULL-MSG CAPACITY OF ' LENGTH OF WS-FULL-MSG ' BYTES'
+                    END-IF
+            END-READ
+        END-PERFORM.
     CLOSE DAY6DATA.
 
+        DISPLAY 'RUN: ' WS-RUN-DATE ' ' WS-RUN-TIME ' SEGMENTS READ=' WS-SEG-COUNT
+
+        PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-MARKER-COUNT
+            MOVE WS-MARKER-LEN(WS-IDX) TO WS-PART-LEN
+            PERFORM DISTINCT-PARA
+            DISPLAY WS-POS-RESULT
+        END-PERFORM.
+
     STOP RUN.
 COUNTER-PARA.
 DISTINCT-PARA.
     MOVE 1 TO WS-POS
     MOVE ZERO TO WS-POS-RESULT
 
-    PERFORM UNTIL WS-POS > LENGTH OF MSG - WS-PART-LEN + 1 OR WS-POS-RESULT > 0
+    PERFORM UNTIL WS-POS > WS-TOTAL-LEN - WS-PART-LEN + 1 OR WS-POS-RESULT > 0
         MOVE ZERO TO WS-TALLY
         MOVE 1 TO WS-TALLY-POS
-        MOVE MSG(WS-POS:WS-PART-LEN) TO WS-BLOCK
 
         PERFORM UNTIL WS-TALLY-POS > WS-PART-LEN
-            INSPECT WS-BLOCK TALLYING WS-TALLY FOR ALL WS-BLOCK(WS-TALLY-POS:1)
+            COMPUTE WS-CHAR-POS = WS-POS + WS-TALLY-POS - 1
+            INSPECT WS-FULL-MSG(WS-POS:WS-PART-LEN) TALLYING WS-TALLY FOR ALL WS-FULL-MSG(WS-CHAR-POS:1)
             ADD 1 TO WS-TALLY-POS
         END-PERFORM
 
