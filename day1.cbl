@@ -7,69 +7,418 @@ FILE-CONTROL.
     SELECT DAY1DATA ASSIGN TO INPUT
     ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT DAY1WORK ASSIGN TO DAY1WORK
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DAY1SORTED ASSIGN TO DAY1SRTD
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DAY1RPT ASSIGN TO DAY1RPT
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DAY1-SD ASSIGN TO DAY1SORT.
+
+    SELECT DAY1EXC ASSIGN TO DAY1EXC
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DAY1WKTMP ASSIGN TO DAY1WKTMP
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DAY1EXTMP ASSIGN TO DAY1EXTMP
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT DAY1HIST ASSIGN TO DAY1HIST
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS HIST-KEY
+    FILE STATUS IS WS-HIST-STATUS.
+
+    SELECT DAY1MODE ASSIGN TO DAY1MODE
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-MODE-STATUS.
+
+    SELECT DAY1PARM ASSIGN TO DAY1PARM
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-PARM-STATUS.
+
+    SELECT DAY1CKPT ASSIGN TO DAY1CKPT
+    ORGANIZATION IS RELATIVE
+    ACCESS MODE IS RANDOM
+    RELATIVE KEY IS WS-CKPT-KEY
+    FILE STATUS IS WS-CKPT-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD DAY1DATA.
     01 ELF.
         02 CALORIES PIC 9(9).
 
+FD DAY1WORK.
+    01 WORK-REC.
+        05 WORK-ELF-NUM PIC 9(4).
+        05 WORK-CALORIES PIC 9(9).
+
+SD DAY1-SD.
+    01 SD-REC.
+        05 SD-ELF-NUM PIC 9(4).
+        05 SD-CALORIES PIC 9(9).
+
+FD DAY1SORTED.
+    01 SORTED-REC.
+        05 SORTED-ELF-NUM PIC 9(4).
+        05 SORTED-CALORIES PIC 9(9).
+
+FD DAY1RPT.
+    01 RPT-LINE PIC X(44).
+
+FD DAY1EXC.
+    01 EXC-REC.
+        05 EXC-ELF-NUM PIC 9(4).
+        05 EXC-CALORIES PIC X(9).
+
+FD DAY1WKTMP.
+    01 WKTMP-REC.
+        05 WKTMP-ELF-NUM PIC 9(4).
+        05 WKTMP-CALORIES PIC 9(9).
+
+FD DAY1EXTMP.
+    01 EXTMP-REC.
+        05 EXTMP-ELF-NUM PIC 9(4).
+        05 EXTMP-CALORIES PIC X(9).
+
+FD DAY1HIST.
+    01 HIST-REC.
+        05 HIST-KEY.
+            10 HIST-RUN-DATE PIC X(8).
+            10 HIST-RUN-TIME PIC X(6).
+            10 HIST-ELF-NUM PIC 9(4).
+        05 HIST-CALORIES PIC 9(9).
+
+FD DAY1MODE.
+    01 MODE-REC PIC X(8).
+
+FD DAY1PARM.
+    01 PARM-REC PIC X(4).
+
+FD DAY1CKPT.
+    01 CKPT-REC.
+        05 CKPT-LINE-COUNT PIC 9(9).
+        05 CKPT-ELF-NUM PIC 9(4).
+        05 CKPT-SUM PIC 9(9).
+        05 CKPT-TOP-N PIC 9(2).
+        05 CKPT-TOP-GROUP.
+            10 CKPT-TOP PIC 9(9) OCCURS 20 TIMES.
+
 WORKING-STORAGE SECTION.
 01 WS-ELF.
     02 WS-CALORIES PIC 9(9).
 77 WS-EOF PIC A(1).
 77 WS-SUM PIC 9(9).
+77 WS-ELF-NUM PIC 9(4) VALUE 1.
+77 WS-PARM-STATUS PIC X(2).
+77 WS-TOP-N PIC 9(2) VALUE 3.
+77 WS-INS-IDX PIC 9(2).
+77 WS-INS-POS PIC 9(2).
+77 WS-PART2-SUM PIC 9(9).
 01 WS-TOP.
-   05 WS-BIGGEST PIC 9(9) OCCURS 3 TIMES.
+   05 WS-TOP-GROUP.
+      10 WS-BIGGEST PIC 9(9) OCCURS 20 TIMES.
+
+77 WS-HIST-STATUS PIC X(2).
+01 WS-CURRENT-DATE-TIME PIC X(21).
+01 WS-RUN-DATE PIC X(8).
+01 WS-RUN-TIME PIC X(6).
+
+77 WS-MODE-STATUS PIC X(2).
+77 WS-MODE-REC PIC X(8).
+77 WS-RESTART-MODE PIC X(1) VALUE 'N'.
+77 WS-CKPT-STATUS PIC X(2).
+77 WS-CKPT-KEY PIC 9(4).
+77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+77 WS-ELVES-SINCE-CKPT PIC 9(4) VALUE ZERO.
+77 WS-LINE-COUNT PIC 9(9) VALUE ZERO.
+77 WS-SKIP-IDX PIC 9(9).
+77 WS-CKPT-ELF-NUM PIC 9(4).
+77 WS-RESYNC-EOF PIC A(1).
+77 WS-ELF-PENDING PIC A(1) VALUE 'N'.
+
+01 RPT-HEADING-1 PIC X(40) VALUE 'ELF CALORIE ROSTER - RANKED DESCENDING'.
+01 RPT-HEADING-2 PIC X(40) VALUE 'ELF  NUM     CALORIES'.
+01 RPT-BANNER.
+    05 FILLER PIC X(5) VALUE 'RUN: '.
+    05 RPT-BANNER-DATE PIC X(8).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 RPT-BANNER-TIME PIC X(6).
+    05 FILLER PIC X(7) VALUE ' ELVES='.
+    05 RPT-BANNER-COUNT PIC 9(9).
+    05 FILLER PIC X(4) VALUE SPACES.
+01 RPT-DETAIL.
+    05 FILLER PIC X(4) VALUE 'ELF '.
+    05 RPT-ELF-NUM PIC ZZZ9.
+    05 FILLER PIC X(12) VALUE '  CALORIES: '.
+    05 RPT-CALORIES PIC ZZZZZZZZ9.
+    05 FILLER PIC X(15) VALUE SPACES.
 
 
 PROCEDURE DIVISION.
     MOVE ZEROES TO WS-TOP
     MOVE 0 TO WS-SUM
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+    MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-TIME
+    DISPLAY 'RUN: ' WS-RUN-DATE ' ' WS-RUN-TIME
+
+    OPEN I-O DAY1HIST.
+    IF WS-HIST-STATUS = '35'
+        OPEN OUTPUT DAY1HIST
+        CLOSE DAY1HIST
+        OPEN I-O DAY1HIST
+    END-IF.
+
+    OPEN INPUT DAY1PARM.
+    IF WS-PARM-STATUS = '00'
+        READ DAY1PARM
+            AT END CONTINUE
+            NOT AT END
+                IF (FUNCTION TEST-NUMVAL(PARM-REC) = 0)
+                    COMPUTE WS-TOP-N = FUNCTION NUMVAL(PARM-REC)
+                END-IF
+        END-READ
+        READ DAY1PARM
+            AT END CONTINUE
+            NOT AT END
+                IF (FUNCTION TEST-NUMVAL(PARM-REC) = 0)
+                    COMPUTE WS-CHECKPOINT-INTERVAL = FUNCTION NUMVAL(PARM-REC)
+                END-IF
+        END-READ
+        CLOSE DAY1PARM
+    END-IF.
+    IF (WS-TOP-N = 0)
+        MOVE 3 TO WS-TOP-N
+    END-IF.
+    IF (WS-TOP-N > 20)
+        MOVE 20 TO WS-TOP-N
+    END-IF.
+    IF (WS-CHECKPOINT-INTERVAL = 0)
+        MOVE 100 TO WS-CHECKPOINT-INTERVAL
+    END-IF.
+
+    OPEN INPUT DAY1MODE.
+    IF WS-MODE-STATUS = '00'
+        READ DAY1MODE INTO WS-MODE-REC
+            AT END CONTINUE
+        END-READ
+        IF WS-MODE-REC(1:7) = 'RESTART'
+            MOVE 'Y' TO WS-RESTART-MODE
+        END-IF
+        CLOSE DAY1MODE
+    END-IF.
+
+    IF WS-RESTART-MODE = 'Y'
+        MOVE 1 TO WS-CKPT-KEY
+        OPEN INPUT DAY1CKPT
+        IF WS-CKPT-STATUS = '00'
+            READ DAY1CKPT
+            IF WS-CKPT-STATUS = '00'
+                MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                MOVE CKPT-ELF-NUM TO WS-ELF-NUM
+                MOVE CKPT-ELF-NUM TO WS-CKPT-ELF-NUM
+                MOVE CKPT-SUM TO WS-SUM
+                MOVE CKPT-TOP-N TO WS-TOP-N
+                MOVE CKPT-TOP-GROUP TO WS-TOP-GROUP
+            ELSE
+                MOVE 'N' TO WS-RESTART-MODE
+            END-IF
+            CLOSE DAY1CKPT
+        ELSE
+            MOVE 'N' TO WS-RESTART-MODE
+        END-IF
+    END-IF.
+
     OPEN INPUT DAY1DATA.
+    IF WS-RESTART-MODE = 'Y' AND WS-LINE-COUNT > 0
+        PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                UNTIL WS-SKIP-IDX > WS-LINE-COUNT OR WS-EOF = 'Y'
+            READ DAY1DATA
+                AT END MOVE 'Y' TO WS-EOF
+            END-READ
+        END-PERFORM
+    END-IF.
+
+    IF WS-RESTART-MODE = 'Y'
+        PERFORM RESYNC-WORK-PARA
+        PERFORM RESYNC-EXC-PARA
+        OPEN EXTEND DAY1WORK
+        OPEN EXTEND DAY1EXC
+    ELSE
+        OPEN OUTPUT DAY1WORK
+        OPEN OUTPUT DAY1EXC
+    END-IF.
         PERFORM UNTIL WS-EOF='Y'
             READ DAY1DATA INTO WS-ELF
                 AT END MOVE 'Y' TO WS-EOF
                 NOT AT END
+                    ADD 1 TO WS-LINE-COUNT
                     IF (WS-CALORIES EQUAL TO SPACE)
-                        IF (WS-SUM > WS-BIGGEST(1))
-                            MOVE WS-BIGGEST(2) TO WS-BIGGEST(3)
-                            MOVE WS-BIGGEST(1) TO WS-BIGGEST(2)
-                            MOVE WS-SUM TO WS-BIGGEST(1)
-                        ELSE
-                            IF (WS-SUM > WS-BIGGEST(2))
-                                MOVE WS-BIGGEST(2) TO WS-BIGGEST(3)
-                                MOVE WS-SUM TO WS-BIGGEST(2)
-                            ELSE
-                                IF (WS-SUM > WS-BIGGEST(3))
-                                    MOVE WS-SUM TO WS-BIGGEST(3)
-                                END-IF
+                        IF (WS-ELF-PENDING = 'Y')
+                            PERFORM INSERT-TOP-PARA
+
+                            MOVE WS-ELF-NUM TO WORK-ELF-NUM
+                            MOVE WS-SUM TO WORK-CALORIES
+                            WRITE WORK-REC
+
+                            ADD 1 TO WS-ELF-NUM
+                            SET WS-SUM TO 0
+                            MOVE 'N' TO WS-ELF-PENDING
+
+                            ADD 1 TO WS-ELVES-SINCE-CKPT
+                            IF (WS-ELVES-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL)
+                                PERFORM CHECKPOINT-PARA
+                                MOVE ZERO TO WS-ELVES-SINCE-CKPT
                             END-IF
+                        ELSE
+                            CONTINUE
                         END-IF
-
-                        SET WS-SUM TO 0
                     ELSE
-                        COMPUTE WS-SUM = WS-SUM + FUNCTION NUMVAL(WS-CALORIES)
+                        MOVE 'Y' TO WS-ELF-PENDING
+                        IF (FUNCTION TEST-NUMVAL(WS-CALORIES) NOT = 0)
+                            MOVE WS-ELF-NUM TO EXC-ELF-NUM
+                            MOVE WS-CALORIES TO EXC-CALORIES
+                            WRITE EXC-REC
+                        ELSE
+                            COMPUTE WS-SUM = WS-SUM + FUNCTION NUMVAL(WS-CALORIES)
+                        END-IF
                     END-IF
             END-READ
         END-PERFORM.
 
-        IF (WS-SUM > WS-BIGGEST(1))
-            MOVE WS-BIGGEST(2) TO WS-BIGGEST(3)
-            MOVE WS-BIGGEST(1) TO WS-BIGGEST(2)
-            MOVE WS-SUM TO WS-BIGGEST(1)
+        IF (WS-ELF-PENDING = 'Y')
+            PERFORM INSERT-TOP-PARA
+
+            MOVE WS-ELF-NUM TO WORK-ELF-NUM
+            MOVE WS-SUM TO WORK-CALORIES
+            WRITE WORK-REC
         ELSE
-            IF (WS-SUM > WS-BIGGEST(2))
-                MOVE WS-BIGGEST(2) TO WS-BIGGEST(3)
-                MOVE WS-SUM TO WS-BIGGEST(2)
-            ELSE
-                IF (WS-SUM > WS-BIGGEST(3))
-                    MOVE WS-SUM TO WS-BIGGEST(3)
-                END-IF
-            END-IF
-        END-IF
+            COMPUTE WS-ELF-NUM = WS-ELF-NUM - 1
+        END-IF.
 
-        DISPLAY 'PART 1: ' WS-BIGGEST(1)
-        DISPLAY 'PART 2: ' FUNCTION SUM (WS-BIGGEST(1) WS-BIGGEST(2) WS-BIGGEST(3))
     CLOSE DAY1DATA.
+    CLOSE DAY1WORK.
+    CLOSE DAY1EXC.
+
+    SORT DAY1-SD ON DESCENDING KEY SD-CALORIES
+        USING DAY1WORK
+        GIVING DAY1SORTED.
+
+    MOVE 'N' TO WS-EOF.
+    OPEN INPUT DAY1SORTED.
+    OPEN OUTPUT DAY1RPT.
+        MOVE WS-RUN-DATE TO RPT-BANNER-DATE
+        MOVE WS-RUN-TIME TO RPT-BANNER-TIME
+        MOVE WS-LINE-COUNT TO RPT-BANNER-COUNT
+        WRITE RPT-LINE FROM RPT-BANNER
+        WRITE RPT-LINE FROM RPT-HEADING-1.
+        WRITE RPT-LINE FROM RPT-HEADING-2.
+        PERFORM UNTIL WS-EOF='Y'
+            READ DAY1SORTED
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    MOVE SORTED-ELF-NUM TO RPT-ELF-NUM
+                    MOVE SORTED-CALORIES TO RPT-CALORIES
+                    WRITE RPT-LINE FROM RPT-DETAIL
+
+                    MOVE WS-RUN-DATE TO HIST-RUN-DATE
+                    MOVE WS-RUN-TIME TO HIST-RUN-TIME
+                    MOVE SORTED-ELF-NUM TO HIST-ELF-NUM
+                    MOVE SORTED-CALORIES TO HIST-CALORIES
+                    WRITE HIST-REC
+            END-READ
+        END-PERFORM.
+    CLOSE DAY1SORTED.
+    CLOSE DAY1RPT.
+    CLOSE DAY1HIST.
+
+    MOVE ZERO TO WS-PART2-SUM
+    PERFORM VARYING WS-INS-IDX FROM 1 BY 1 UNTIL WS-INS-IDX > WS-TOP-N
+        ADD WS-BIGGEST(WS-INS-IDX) TO WS-PART2-SUM
+    END-PERFORM.
+
+    DISPLAY 'RUN: ' WS-RUN-DATE ' ' WS-RUN-TIME ' ELVES=' WS-LINE-COUNT
+    DISPLAY 'PART 1: ' WS-BIGGEST(1)
+    DISPLAY 'PART 2: ' WS-PART2-SUM
+
+    CALL 'SYSTEM' USING 'rm -f DAY1CKPT'.
+
     STOP RUN.
 
+INSERT-TOP-PARA.
+    MOVE ZERO TO WS-INS-POS
+    PERFORM VARYING WS-INS-IDX FROM 1 BY 1 UNTIL WS-INS-IDX > WS-TOP-N
+        IF (WS-SUM > WS-BIGGEST(WS-INS-IDX)) AND (WS-INS-POS = 0)
+            MOVE WS-INS-IDX TO WS-INS-POS
+        END-IF
+    END-PERFORM.
+    IF (WS-INS-POS > 0)
+        PERFORM VARYING WS-INS-IDX FROM WS-TOP-N BY -1
+                UNTIL WS-INS-IDX <= WS-INS-POS
+            MOVE WS-BIGGEST(WS-INS-IDX - 1) TO WS-BIGGEST(WS-INS-IDX)
+        END-PERFORM
+        MOVE WS-SUM TO WS-BIGGEST(WS-INS-POS)
+    END-IF.
+
+CHECKPOINT-PARA.
+    MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+    MOVE WS-ELF-NUM TO CKPT-ELF-NUM
+    MOVE WS-SUM TO CKPT-SUM
+    MOVE WS-TOP-N TO CKPT-TOP-N
+    MOVE WS-TOP-GROUP TO CKPT-TOP-GROUP
+
+    MOVE 1 TO WS-CKPT-KEY
+    OPEN I-O DAY1CKPT
+    IF WS-CKPT-STATUS = '35'
+        OPEN OUTPUT DAY1CKPT
+        CLOSE DAY1CKPT
+        OPEN I-O DAY1CKPT
+    END-IF
+
+    REWRITE CKPT-REC
+    IF WS-CKPT-STATUS NOT = '00'
+        WRITE CKPT-REC
+    END-IF
+    CLOSE DAY1CKPT.
+
+RESYNC-WORK-PARA.
+    MOVE 'N' TO WS-RESYNC-EOF
+    OPEN INPUT DAY1WORK
+    OPEN OUTPUT DAY1WKTMP
+        PERFORM UNTIL WS-RESYNC-EOF = 'Y'
+            READ DAY1WORK
+                AT END MOVE 'Y' TO WS-RESYNC-EOF
+                NOT AT END
+                    IF (WORK-ELF-NUM < WS-CKPT-ELF-NUM)
+                        MOVE WORK-REC TO WKTMP-REC
+                        WRITE WKTMP-REC
+                    END-IF
+            END-READ
+        END-PERFORM.
+    CLOSE DAY1WORK.
+    CLOSE DAY1WKTMP.
+    CALL 'SYSTEM' USING 'mv DAY1WKTMP DAY1WORK'.
+
+RESYNC-EXC-PARA.
+    MOVE 'N' TO WS-RESYNC-EOF
+    OPEN INPUT DAY1EXC
+    OPEN OUTPUT DAY1EXTMP
+        PERFORM UNTIL WS-RESYNC-EOF = 'Y'
+            READ DAY1EXC
+                AT END MOVE 'Y' TO WS-RESYNC-EOF
+                NOT AT END
+                    IF (EXC-ELF-NUM < WS-CKPT-ELF-NUM)
+                        MOVE EXC-REC TO EXTMP-REC
+                        WRITE EXTMP-REC
+                    END-IF
+            END-READ
+        END-PERFORM.
+    CLOSE DAY1EXC.
+    CLOSE DAY1EXTMP.
+    CALL 'SYSTEM' USING 'mv DAY1EXTMP DAY1EXC'.
